@@ -0,0 +1,119 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. saydrv.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT saytran-file ASSIGN TO "SAYTRAN.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-saytran-status.
+                SELECT saychkpt-file ASSIGN TO "SAYCKPT.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-saychkpt-status.
+            DATA DIVISION.
+            FILE SECTION.
+            FD  saytran-file.
+            COPY saytran.
+
+            FD  saychkpt-file.
+            COPY saychkpt.
+
+            WORKING-STORAGE SECTION.
+            01  ws-saytran-status    PIC X(2).
+            01  ws-saychkpt-status   PIC X(2).
+            01  ws-eof-switch        PIC X     VALUE "N".
+                88 ws-eof                      VALUE "Y".
+            01  ws-tran-opened-switch PIC X    VALUE "N".
+                88 ws-tran-opened              VALUE "Y".
+            01  ws-checkpoint-every  PIC 9(5)  VALUE 100.
+            01  ws-record-count      PIC 9(9)  VALUE ZERO.
+            01  ws-restart-count     PIC 9(9)  VALUE ZERO.
+            01  ws-skip-count        PIC 9(9)  VALUE ZERO.
+            01  ws-caller-program    PIC X(8)  VALUE "SAYDRV".
+            01  ws-say-return-code   PIC 9(2).
+            01  ws-reject-count      PIC 9(9)  VALUE ZERO.
+
+            PROCEDURE DIVISION.
+            0000-MAIN.
+                PERFORM 1000-INITIALIZE.
+                PERFORM 2000-PROCESS-TRANSACTIONS
+                    UNTIL ws-eof.
+                PERFORM 9000-TERMINATE.
+                STOP RUN.
+
+            1000-INITIALIZE.
+                OPEN INPUT saytran-file.
+                IF ws-saytran-status = "00"
+                    SET ws-tran-opened TO TRUE
+                    PERFORM 1100-FIND-RESTART-POINT
+                    PERFORM 1200-SKIP-PROCESSED-RECORDS
+                ELSE
+                    SET ws-eof TO TRUE
+                END-IF.
+                OPEN EXTEND saychkpt-file.
+                IF ws-saychkpt-status = "35"
+                    OPEN OUTPUT saychkpt-file
+                END-IF.
+
+            1100-FIND-RESTART-POINT.
+                OPEN INPUT saychkpt-file.
+                IF ws-saychkpt-status = "00"
+                    PERFORM UNTIL ws-saychkpt-status NOT = "00"
+                        READ saychkpt-file
+                        IF ws-saychkpt-status = "00"
+                            MOVE saychkpt-records-read
+                                TO ws-restart-count
+                        END-IF
+                    END-PERFORM
+                    CLOSE saychkpt-file
+                END-IF.
+
+            1200-SKIP-PROCESSED-RECORDS.
+                PERFORM UNTIL ws-skip-count >= ws-restart-count
+                        OR ws-eof
+                    READ saytran-file
+                        AT END
+                            SET ws-eof TO TRUE
+                        NOT AT END
+                            ADD 1 TO ws-skip-count
+                            ADD 1 TO ws-record-count
+                    END-READ
+                END-PERFORM.
+
+            2000-PROCESS-TRANSACTIONS.
+                READ saytran-file
+                    AT END
+                        SET ws-eof TO TRUE
+                    NOT AT END
+                        PERFORM 2100-CALL-SAY
+                END-READ.
+
+            2100-CALL-SAY.
+                ADD 1 TO ws-record-count.
+                CALL "say" USING saytran-msg-code saytran-hello
+                        saytran-world ws-caller-program
+                        ws-say-return-code saytran-locale-code
+                END-CALL.
+                IF ws-say-return-code NOT = ZERO
+                    ADD 1 TO ws-reject-count
+                    DISPLAY "SAYDRV - SAY RETURNED A NON-ZERO "
+                            "RETURN CODE FOR TRANSACTION "
+                            ws-record-count
+                END-IF.
+                IF FUNCTION MOD(ws-record-count ws-checkpoint-every)
+                        = 0
+                    PERFORM 3000-WRITE-CHECKPOINT
+                END-IF.
+
+            3000-WRITE-CHECKPOINT.
+                MOVE ws-record-count TO saychkpt-records-read.
+                MOVE FUNCTION CURRENT-DATE TO saychkpt-timestamp.
+                WRITE saychkpt-record.
+
+            9000-TERMINATE.
+                CLOSE saytran-file saychkpt-file.
+                IF ws-tran-opened
+                    OPEN OUTPUT saychkpt-file
+                    CLOSE saychkpt-file
+                END-IF.
+                DISPLAY "SAYDRV - TRANSACTIONS=" ws-record-count
+                        " REJECTS=" ws-reject-count.
