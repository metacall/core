@@ -0,0 +1,11 @@
+       *> ------------------------------------------------------------
+       *> SAYMSG.CPY
+       *> Record layout for the SAYMSGS message-code lookup dataset.
+       *> Keyed by a short message code so wording can be changed by
+       *> updating the table instead of recompiling every CALLer.
+       *> Shared by say, saymaint.
+       *> ------------------------------------------------------------
+        01  saymsgs-record.
+            05  saymsgs-code            pic x(4).
+            05  saymsgs-hello           pic x(30).
+            05  saymsgs-world           pic x(30).
