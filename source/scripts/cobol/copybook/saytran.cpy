@@ -0,0 +1,11 @@
+       *> ------------------------------------------------------------
+       *> SAYTRAN.CPY
+       *> Record layout for the SAYTRAN batch transaction input file
+       *> read by saydrv - one HELLO/WORLD pair per record, plus the
+       *> locale code say needs to apply a SAYLOCAL translation.
+       *> ------------------------------------------------------------
+        01  saytran-record.
+            05  saytran-msg-code        pic x(4).
+            05  saytran-hello           pic x(30).
+            05  saytran-world           pic x(30).
+            05  saytran-locale-code     pic x(3).
