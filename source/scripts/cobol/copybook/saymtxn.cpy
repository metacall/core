@@ -0,0 +1,12 @@
+       *> ------------------------------------------------------------
+       *> SAYMTXN.CPY
+       *> Record layout for the SAYMAINT maintenance transaction
+       *> input (parameter card or flat-file feed) used to add,
+       *> change, or delete SAYMSGS entries without a recompile.
+       *>   A = add, C = change, D = delete
+       *> ------------------------------------------------------------
+        01  saymtxn-record.
+            05  saymtxn-action          pic x(1).
+            05  saymtxn-code            pic x(4).
+            05  saymtxn-hello           pic x(30).
+            05  saymtxn-world           pic x(30).
