@@ -0,0 +1,14 @@
+       *> ------------------------------------------------------------
+       *> SAYLOCAL.CPY
+       *> Record layout for the SAYLOCAL region-keyed translation
+       *> dataset.  Keyed by message code + locale code so the same
+       *> SAYMSGS message code can render in Spanish, French, and so
+       *> on without the calling program carrying translated
+       *> literals of its own.
+       *> ------------------------------------------------------------
+        01  saylocal-record.
+            05  saylocal-key.
+                10  saylocal-msg-code       pic x(4).
+                10  saylocal-locale-code    pic x(3).
+            05  saylocal-hello              pic x(30).
+            05  saylocal-world              pic x(30).
