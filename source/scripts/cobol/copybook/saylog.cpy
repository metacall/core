@@ -0,0 +1,12 @@
+       *> ------------------------------------------------------------
+       *> SAYLOG.CPY
+       *> Record layout for the SAYLOG audit trail.  One record is
+       *> appended for every CALL to say, so an auditor can answer
+       *> "what messages went out today" straight from the file.
+       *> Shared by say, saysum.
+       *> ------------------------------------------------------------
+        01  saylog-record.
+            05  saylog-timestamp        pic x(21).
+            05  saylog-caller-program   pic x(8).
+            05  saylog-hello            pic x(30).
+            05  saylog-world            pic x(30).
