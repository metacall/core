@@ -0,0 +1,10 @@
+       *> ------------------------------------------------------------
+       *> SAYCHKPT.CPY
+       *> Record layout for the SAYCKPT restart/checkpoint file
+       *> written by saydrv every N input records, so an abended
+       *> run can restart from the last checkpoint instead of
+       *> reprocessing SAYTRAN from the top.
+       *> ------------------------------------------------------------
+        01  saychkpt-record.
+            05  saychkpt-records-read   pic 9(9).
+            05  saychkpt-timestamp      pic x(21).
