@@ -0,0 +1,10 @@
+       *> ------------------------------------------------------------
+       *> SAYRPT.CPY
+       *> Record layout for the SAYRPT print dataset say writes to,
+       *> so operations can hold the greeting output under the normal
+       *> report-retention schedule instead of losing it with SYSOUT.
+       *> Column 1 is the ASA carriage-control character (1 = new
+       *> page, space = single space) as used by the shop's other
+       *> batch report programs.
+       *> ------------------------------------------------------------
+        01  sayrpt-record               pic x(132).
