@@ -0,0 +1,12 @@
+       *> ------------------------------------------------------------
+       *> SAYRPTC.CPY
+       *> Record layout for the SAYRPTCT control dataset that carries
+       *> SAYRPT's current line/page position across separate
+       *> executions of say.  Most callers CALL say once and exit, so
+       *> the pagination counters can't live in say's own transient
+       *> WORKING-STORAGE - they have to persist in a small file
+       *> alongside SAYRPT.DAT instead.
+       *> ------------------------------------------------------------
+        01  sayrptc-record.
+            05  sayrptc-line-count      pic 9(3).
+            05  sayrptc-page-count      pic 9(3).
