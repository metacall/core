@@ -1,10 +1,230 @@
             IDENTIFICATION DIVISION.
             PROGRAM-ID. say.
             ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT saymsgs-file ASSIGN TO "SAYMSGS.DAT"
+                    ORGANIZATION INDEXED
+                    ACCESS MODE RANDOM
+                    RECORD KEY saymsgs-code
+                    FILE STATUS ws-saymsgs-status.
+                SELECT saylog-file ASSIGN TO "SAYLOG.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-saylog-status.
+                SELECT sayrpt-file ASSIGN TO "SAYRPT.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-sayrpt-status.
+                SELECT saylocal-file ASSIGN TO "SAYLOCAL.DAT"
+                    ORGANIZATION INDEXED
+                    ACCESS MODE RANDOM
+                    RECORD KEY saylocal-key
+                    FILE STATUS ws-saylocal-status.
+                SELECT sayrptc-file ASSIGN TO "SAYRPTCT.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-sayrptc-status.
             DATA DIVISION.
+            FILE SECTION.
+            FD  saymsgs-file.
+            COPY saymsg.
+
+            FD  saylog-file.
+            COPY saylog.
+
+            FD  sayrpt-file.
+            COPY sayrpt.
+
+            FD  saylocal-file.
+            COPY saylocal.
+
+            FD  sayrptc-file.
+            COPY sayrptc.
+
+            WORKING-STORAGE SECTION.
+            01  ws-saymsgs-status    PIC X(2).
+            01  ws-saylog-status     PIC X(2).
+            01  ws-sayrpt-status     PIC X(2).
+            01  ws-saylocal-status   PIC X(2).
+            01  ws-sayrptc-status    PIC X(2).
+            01  ws-display-hello     PIC X(30).
+            01  ws-display-world     PIC X(30).
+            01  ws-current-timestamp PIC X(21).
+            01  ws-sayrpt-line-count PIC 9(3) VALUE ZERO.
+            01  ws-sayrpt-page-count PIC 9(3) VALUE ZERO.
+            01  ws-sayrpt-lines-max  PIC 9(3) VALUE 60.
+
+            01  ws-sayrpt-header-1.
+                05  FILLER           PIC X     VALUE "1".
+                05  FILLER           PIC X(20) VALUE
+                        "SAY MESSAGE REPORT".
+                05  FILLER           PIC X(8)  VALUE "PAGE ".
+                05  ws-hdr-page      PIC ZZZ9.
+
+            01  ws-sayrpt-header-2.
+                05  FILLER           PIC X     VALUE SPACE.
+                05  FILLER           PIC X(30) VALUE "HELLO".
+                05  FILLER           PIC X     VALUE SPACE.
+                05  FILLER           PIC X(30) VALUE "WORLD".
+
             LINKAGE SECTION.
-            01 hello PIC X(7).
-            01 world PIC X(6).
-            PROCEDURE DIVISION USING hello world.
-                DISPLAY hello world.
+            01  msg-code PIC X(4).
+            01  hello PIC X(30).
+            01  world PIC X(30).
+            01  caller-program PIC X(8).
+            01  say-return-code PIC 9(2).
+            01  locale-code PIC X(3).
+
+            PROCEDURE DIVISION USING msg-code hello world
+                    caller-program say-return-code locale-code.
+            0000-MAIN.
+                MOVE 0 TO say-return-code.
+                PERFORM 1000-RESOLVE-MESSAGE.
+                PERFORM 1070-SET-RETURN-CODE.
+                PERFORM 1080-SUBSTITUTE-DEFAULTS.
+                DISPLAY ws-display-hello ws-display-world.
+                PERFORM 2000-WRITE-SAYLOG.
+                PERFORM 4000-WRITE-SAYRPT.
                 EXIT PROGRAM.
+
+            1000-RESOLVE-MESSAGE.
+                PERFORM 1050-CHECK-TRUNCATION.
+                MOVE hello TO ws-display-hello.
+                MOVE world TO ws-display-world.
+                IF msg-code NOT = SPACES
+                   AND msg-code NOT = LOW-VALUES
+                    PERFORM 1100-LOOKUP-SAYMSGS
+                    PERFORM 1150-APPLY-LOCALE
+                END-IF.
+
+            1050-CHECK-TRUNCATION.
+                *> A filled last byte is the only signal available
+                *> with no caller-supplied source length to compare
+                *> against - a legitimate exactly-30-character value
+                *> will also trip this, so treat it as a "may have
+                *> been truncated" warning, not a certain one.
+                IF hello(30:1) NOT = SPACE
+                    DISPLAY "SAY - WARNING, HELLO VALUE MAY HAVE "
+                            "BEEN TRUNCATED"
+                END-IF.
+                IF world(30:1) NOT = SPACE
+                    DISPLAY "SAY - WARNING, WORLD VALUE MAY HAVE "
+                            "BEEN TRUNCATED"
+                END-IF.
+
+            1070-SET-RETURN-CODE.
+                IF ws-display-hello = SPACES
+                   OR ws-display-hello = LOW-VALUES
+                   OR ws-display-world = SPACES
+                   OR ws-display-world = LOW-VALUES
+                    MOVE 4 TO say-return-code
+                END-IF.
+
+            1080-SUBSTITUTE-DEFAULTS.
+                IF ws-display-hello = SPACES
+                   OR ws-display-hello = LOW-VALUES
+                    MOVE "*MISSING*" TO ws-display-hello
+                END-IF.
+                IF ws-display-world = SPACES
+                   OR ws-display-world = LOW-VALUES
+                    MOVE "*MISSING*" TO ws-display-world
+                END-IF.
+
+            1100-LOOKUP-SAYMSGS.
+                OPEN INPUT saymsgs-file
+                IF ws-saymsgs-status = "00"
+                    MOVE msg-code TO saymsgs-code
+                    READ saymsgs-file
+                        KEY IS saymsgs-code
+                        INVALID KEY
+                            CONTINUE
+                        NOT INVALID KEY
+                            MOVE saymsgs-hello TO ws-display-hello
+                            MOVE saymsgs-world TO ws-display-world
+                    END-READ
+                    CLOSE saymsgs-file
+                END-IF.
+
+            1150-APPLY-LOCALE.
+                IF locale-code NOT = SPACES
+                   AND locale-code NOT = LOW-VALUES
+                    MOVE msg-code TO saylocal-msg-code
+                    MOVE locale-code TO saylocal-locale-code
+                    OPEN INPUT saylocal-file
+                    IF ws-saylocal-status = "00"
+                        READ saylocal-file
+                            KEY IS saylocal-key
+                            INVALID KEY
+                                CONTINUE
+                            NOT INVALID KEY
+                                MOVE saylocal-hello TO ws-display-hello
+                                MOVE saylocal-world TO ws-display-world
+                        END-READ
+                        CLOSE saylocal-file
+                    END-IF
+                END-IF.
+
+            2000-WRITE-SAYLOG.
+                MOVE FUNCTION CURRENT-DATE TO ws-current-timestamp.
+                OPEN EXTEND saylog-file.
+                IF ws-saylog-status = "35"
+                    OPEN OUTPUT saylog-file
+                END-IF.
+                MOVE ws-current-timestamp TO saylog-timestamp.
+                MOVE caller-program TO saylog-caller-program.
+                MOVE ws-display-hello TO saylog-hello.
+                MOVE ws-display-world TO saylog-world.
+                WRITE saylog-record.
+                CLOSE saylog-file.
+
+            4000-WRITE-SAYRPT.
+                *> Most callers CALL say once and exit, so the page
+                *> and line position has to survive across separate
+                *> executions - it is carried in SAYRPTCT.DAT rather
+                *> than kept in this program's own WORKING-STORAGE.
+                PERFORM 4050-LOAD-SAYRPT-COUNTERS.
+                OPEN EXTEND sayrpt-file.
+                IF ws-sayrpt-status = "35"
+                    OPEN OUTPUT sayrpt-file
+                END-IF.
+                IF ws-sayrpt-line-count = 0
+                   OR ws-sayrpt-line-count >= ws-sayrpt-lines-max
+                    PERFORM 4100-WRITE-PAGE-HEADERS
+                END-IF.
+                MOVE SPACES TO sayrpt-record.
+                STRING " " ws-display-hello " " ws-display-world
+                    DELIMITED BY SIZE INTO sayrpt-record
+                END-STRING.
+                WRITE sayrpt-record.
+                ADD 1 TO ws-sayrpt-line-count.
+                CLOSE sayrpt-file.
+                PERFORM 4200-SAVE-SAYRPT-COUNTERS.
+
+            4050-LOAD-SAYRPT-COUNTERS.
+                MOVE ZERO TO ws-sayrpt-line-count.
+                MOVE ZERO TO ws-sayrpt-page-count.
+                OPEN INPUT sayrptc-file.
+                IF ws-sayrptc-status = "00"
+                    READ sayrptc-file
+                        NOT AT END
+                            MOVE sayrptc-line-count
+                                TO ws-sayrpt-line-count
+                            MOVE sayrptc-page-count
+                                TO ws-sayrpt-page-count
+                    END-READ
+                    CLOSE sayrptc-file
+                END-IF.
+
+            4200-SAVE-SAYRPT-COUNTERS.
+                MOVE ws-sayrpt-line-count TO sayrptc-line-count.
+                MOVE ws-sayrpt-page-count TO sayrptc-page-count.
+                OPEN OUTPUT sayrptc-file.
+                WRITE sayrptc-record.
+                CLOSE sayrptc-file.
+
+            4100-WRITE-PAGE-HEADERS.
+                ADD 1 TO ws-sayrpt-page-count.
+                MOVE ws-sayrpt-page-count TO ws-hdr-page.
+                MOVE ws-sayrpt-header-1 TO sayrpt-record.
+                WRITE sayrpt-record.
+                MOVE ws-sayrpt-header-2 TO sayrpt-record.
+                WRITE sayrpt-record.
+                MOVE ZERO TO ws-sayrpt-line-count.
