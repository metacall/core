@@ -0,0 +1,116 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. saymaint.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT saymtxn-file ASSIGN TO "SAYMAINT.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-saymtxn-status.
+                SELECT saymsgs-file ASSIGN TO "SAYMSGS.DAT"
+                    ORGANIZATION INDEXED
+                    ACCESS MODE RANDOM
+                    RECORD KEY saymsgs-code
+                    FILE STATUS ws-saymsgs-status.
+            DATA DIVISION.
+            FILE SECTION.
+            FD  saymtxn-file.
+            COPY saymtxn.
+
+            FD  saymsgs-file.
+            COPY saymsg.
+
+            WORKING-STORAGE SECTION.
+            01  ws-saymtxn-status    PIC X(2).
+            01  ws-saymsgs-status    PIC X(2).
+            01  ws-eof-switch        PIC X     VALUE "N".
+                88 ws-eof                      VALUE "Y".
+            01  ws-add-count         PIC 9(7)  VALUE ZERO.
+            01  ws-change-count      PIC 9(7)  VALUE ZERO.
+            01  ws-delete-count      PIC 9(7)  VALUE ZERO.
+            01  ws-reject-count      PIC 9(7)  VALUE ZERO.
+
+            PROCEDURE DIVISION.
+            0000-MAIN.
+                PERFORM 1000-INITIALIZE.
+                PERFORM 2000-APPLY-TRANSACTIONS
+                    UNTIL ws-eof.
+                PERFORM 9000-TERMINATE.
+                STOP RUN.
+
+            1000-INITIALIZE.
+                OPEN INPUT saymtxn-file.
+                IF ws-saymtxn-status NOT = "00"
+                    SET ws-eof TO TRUE
+                END-IF.
+                OPEN I-O saymsgs-file.
+                IF ws-saymsgs-status = "35"
+                    OPEN OUTPUT saymsgs-file
+                    CLOSE saymsgs-file
+                    OPEN I-O saymsgs-file
+                END-IF.
+
+            2000-APPLY-TRANSACTIONS.
+                READ saymtxn-file
+                    AT END
+                        SET ws-eof TO TRUE
+                    NOT AT END
+                        PERFORM 2100-APPLY-ONE-TRANSACTION
+                END-READ.
+
+            2100-APPLY-ONE-TRANSACTION.
+                MOVE saymtxn-code TO saymsgs-code.
+                EVALUATE saymtxn-action
+                    WHEN "A"
+                        PERFORM 2110-ADD-MESSAGE
+                    WHEN "C"
+                        PERFORM 2120-CHANGE-MESSAGE
+                    WHEN "D"
+                        PERFORM 2130-DELETE-MESSAGE
+                    WHEN OTHER
+                        ADD 1 TO ws-reject-count
+                        DISPLAY "SAYMAINT - UNKNOWN ACTION CODE "
+                                saymtxn-action " FOR " saymtxn-code
+                END-EVALUATE.
+
+            2110-ADD-MESSAGE.
+                MOVE saymtxn-hello TO saymsgs-hello.
+                MOVE saymtxn-world TO saymsgs-world.
+                WRITE saymsgs-record
+                    INVALID KEY
+                        ADD 1 TO ws-reject-count
+                        DISPLAY "SAYMAINT - ADD FAILED FOR "
+                                saymtxn-code
+                    NOT INVALID KEY
+                        ADD 1 TO ws-add-count
+                END-WRITE.
+
+            2120-CHANGE-MESSAGE.
+                READ saymsgs-file
+                    KEY IS saymsgs-code
+                    INVALID KEY
+                        ADD 1 TO ws-reject-count
+                        DISPLAY "SAYMAINT - CHANGE FAILED FOR "
+                                saymtxn-code
+                    NOT INVALID KEY
+                        MOVE saymtxn-hello TO saymsgs-hello
+                        MOVE saymtxn-world TO saymsgs-world
+                        REWRITE saymsgs-record
+                        ADD 1 TO ws-change-count
+                END-READ.
+
+            2130-DELETE-MESSAGE.
+                DELETE saymsgs-file
+                    INVALID KEY
+                        ADD 1 TO ws-reject-count
+                        DISPLAY "SAYMAINT - DELETE FAILED FOR "
+                                saymtxn-code
+                    NOT INVALID KEY
+                        ADD 1 TO ws-delete-count
+                END-DELETE.
+
+            9000-TERMINATE.
+                CLOSE saymtxn-file saymsgs-file.
+                DISPLAY "SAYMAINT - ADDS=" ws-add-count
+                        " CHANGES=" ws-change-count
+                        " DELETES=" ws-delete-count
+                        " REJECTS=" ws-reject-count.
