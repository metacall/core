@@ -0,0 +1,181 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. saysum.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT saylog-file ASSIGN TO "SAYLOG.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-saylog-status.
+                SELECT saysrt1-file ASSIGN TO "SAYSRT1.DAT".
+                SELECT saysrt2-file ASSIGN TO "SAYSRT2.DAT".
+                SELECT saysumrpt-file ASSIGN TO "SAYSUMRPT.DAT"
+                    ORGANIZATION SEQUENTIAL
+                    FILE STATUS ws-saysumrpt-status.
+            DATA DIVISION.
+            FILE SECTION.
+            FD  saylog-file.
+            COPY saylog.
+
+            SD  saysrt1-file.
+            01  saysrt1-record.
+                05  saysrt1-hello           PIC X(30).
+                05  saysrt1-world           PIC X(30).
+
+            SD  saysrt2-file.
+            01  saysrt2-record.
+                05  saysrt2-caller          PIC X(8).
+
+            FD  saysumrpt-file.
+            01  saysumrpt-record            PIC X(80).
+
+            WORKING-STORAGE SECTION.
+            01  ws-saylog-status     PIC X(2).
+            01  ws-saysumrpt-status  PIC X(2).
+            01  ws-eof-switch        PIC X     VALUE "N".
+                88 ws-eof                      VALUE "Y".
+            01  ws-first-group       PIC X     VALUE "Y".
+                88 ws-is-first-group            VALUE "Y".
+            01  ws-prev-hello        PIC X(30).
+            01  ws-prev-world        PIC X(30).
+            01  ws-prev-caller       PIC X(8).
+            01  ws-group-count       PIC 9(9)  VALUE ZERO.
+            01  ws-edit-count        PIC ZZZZ,ZZ9.
+
+            PROCEDURE DIVISION.
+            0000-MAIN.
+                OPEN OUTPUT saysumrpt-file.
+                PERFORM 1000-REPORT-BY-MESSAGE.
+                PERFORM 2000-REPORT-BY-CALLER.
+                CLOSE saysumrpt-file.
+                STOP RUN.
+
+            1000-REPORT-BY-MESSAGE.
+                MOVE "SAY DAILY SUMMARY - BY MESSAGE PAIR"
+                    TO saysumrpt-record.
+                WRITE saysumrpt-record.
+                SORT saysrt1-file
+                    ON ASCENDING KEY saysrt1-hello saysrt1-world
+                    INPUT PROCEDURE IS 1010-RELEASE-MESSAGES
+                    OUTPUT PROCEDURE IS 1020-SUMMARIZE-MESSAGES.
+
+            1010-RELEASE-MESSAGES.
+                OPEN INPUT saylog-file.
+                MOVE "N" TO ws-eof-switch.
+                IF ws-saylog-status = "00"
+                    PERFORM UNTIL ws-eof
+                        READ saylog-file
+                            AT END
+                                SET ws-eof TO TRUE
+                            NOT AT END
+                                MOVE saylog-hello TO saysrt1-hello
+                                MOVE saylog-world TO saysrt1-world
+                                RELEASE saysrt1-record
+                        END-READ
+                    END-PERFORM
+                    CLOSE saylog-file
+                ELSE
+                    SET ws-eof TO TRUE
+                END-IF.
+
+            1020-SUMMARIZE-MESSAGES.
+                MOVE "N" TO ws-eof-switch.
+                MOVE "Y" TO ws-first-group.
+                MOVE ZERO TO ws-group-count.
+                PERFORM UNTIL ws-eof
+                    RETURN saysrt1-file
+                        AT END
+                            SET ws-eof TO TRUE
+                        NOT AT END
+                            PERFORM 1030-ACCUMULATE-MESSAGE
+                    END-RETURN
+                END-PERFORM.
+                IF NOT ws-is-first-group
+                    PERFORM 1040-WRITE-MESSAGE-LINE
+                END-IF.
+
+            1030-ACCUMULATE-MESSAGE.
+                IF ws-is-first-group
+                    MOVE "N" TO ws-first-group
+                ELSE
+                    IF saysrt1-hello NOT = ws-prev-hello
+                       OR saysrt1-world NOT = ws-prev-world
+                        PERFORM 1040-WRITE-MESSAGE-LINE
+                        MOVE ZERO TO ws-group-count
+                    END-IF
+                END-IF.
+                MOVE saysrt1-hello TO ws-prev-hello.
+                MOVE saysrt1-world TO ws-prev-world.
+                ADD 1 TO ws-group-count.
+
+            1040-WRITE-MESSAGE-LINE.
+                MOVE ws-group-count TO ws-edit-count.
+                MOVE SPACES TO saysumrpt-record.
+                STRING ws-prev-hello " " ws-prev-world "  COUNT="
+                        ws-edit-count
+                    DELIMITED BY SIZE INTO saysumrpt-record
+                END-STRING.
+                WRITE saysumrpt-record.
+
+            2000-REPORT-BY-CALLER.
+                MOVE "SAY DAILY SUMMARY - BY CALLING PROGRAM"
+                    TO saysumrpt-record.
+                WRITE saysumrpt-record.
+                SORT saysrt2-file
+                    ON ASCENDING KEY saysrt2-caller
+                    INPUT PROCEDURE IS 2010-RELEASE-CALLERS
+                    OUTPUT PROCEDURE IS 2020-SUMMARIZE-CALLERS.
+
+            2010-RELEASE-CALLERS.
+                OPEN INPUT saylog-file.
+                MOVE "N" TO ws-eof-switch.
+                IF ws-saylog-status = "00"
+                    PERFORM UNTIL ws-eof
+                        READ saylog-file
+                            AT END
+                                SET ws-eof TO TRUE
+                            NOT AT END
+                                MOVE saylog-caller-program
+                                    TO saysrt2-caller
+                                RELEASE saysrt2-record
+                        END-READ
+                    END-PERFORM
+                    CLOSE saylog-file
+                ELSE
+                    SET ws-eof TO TRUE
+                END-IF.
+
+            2020-SUMMARIZE-CALLERS.
+                MOVE "N" TO ws-eof-switch.
+                MOVE "Y" TO ws-first-group.
+                MOVE ZERO TO ws-group-count.
+                PERFORM UNTIL ws-eof
+                    RETURN saysrt2-file
+                        AT END
+                            SET ws-eof TO TRUE
+                        NOT AT END
+                            PERFORM 2030-ACCUMULATE-CALLER
+                    END-RETURN
+                END-PERFORM.
+                IF NOT ws-is-first-group
+                    PERFORM 2040-WRITE-CALLER-LINE
+                END-IF.
+
+            2030-ACCUMULATE-CALLER.
+                IF ws-is-first-group
+                    MOVE "N" TO ws-first-group
+                ELSE
+                    IF saysrt2-caller NOT = ws-prev-caller
+                        PERFORM 2040-WRITE-CALLER-LINE
+                        MOVE ZERO TO ws-group-count
+                    END-IF
+                END-IF.
+                MOVE saysrt2-caller TO ws-prev-caller.
+                ADD 1 TO ws-group-count.
+
+            2040-WRITE-CALLER-LINE.
+                MOVE ws-group-count TO ws-edit-count.
+                MOVE SPACES TO saysumrpt-record.
+                STRING ws-prev-caller "  COUNT=" ws-edit-count
+                    DELIMITED BY SIZE INTO saysumrpt-record
+                END-STRING.
+                WRITE saysumrpt-record.
